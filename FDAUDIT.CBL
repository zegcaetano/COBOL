@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Record layout for AUDIT-FILE
+      ******************************************************************
+       FD  AUDIT-FILE.
+       01  LINHA-AUDITORIA           PIC X(132).
