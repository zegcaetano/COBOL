@@ -10,13 +10,38 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "SLNOTAS.CBL".
+           COPY "SLCLASS.CBL".
+           COPY "SLPESOS.CBL".
+           COPY "SLAUDIT.CBL".
+           COPY "SLRISCO.CBL".
+           COPY "SLTURMA.CBL".
+           COPY "SLOPERA.CBL".
+           SELECT SORT-CLASSIFICACAO ASSIGN TO "sortclass.tmp".
        DATA DIVISION.
        FILE SECTION.
            COPY "FDNOTAS.CBL".
+           COPY "FDCLASS.CBL".
+           COPY "FDPESOS.CBL".
+           COPY "FDAUDIT.CBL".
+           COPY "FDRISCO.CBL".
+           COPY "FDTURMA.CBL".
+           COPY "FDOPERA.CBL".
+       SD  SORT-CLASSIFICACAO.
+       01  SORT-REG-CLASSIFICACAO.
+           05  SORT-MEDIAALUNO         PIC 99V99.
+           05  SORT-NOTAS-NUMBER       PIC 9(5).
+           05  SORT-NOMEALUNO          PIC A(20).
        WORKING-STORAGE SECTION.
 
 
        77 SAI                  PIC X VALUE 'N'.
+       77 WS-FIM-ORDENACAO     PIC X VALUE 'N'.
+       77 WS-CLASSIFICACAO     PIC 9(4) VALUE ZERO.
+       77 WS-LINHA-RELATORIO   PIC X(80).
+       77 WS-NOTAS-STATUS      PIC XX.
+       77 WS-CLASS-STATUS      PIC XX.
+       77 WS-CLASS-OK          PIC X VALUE 'S'.
+       77 WS-RISCO-STATUS      PIC XX.
        77 MEDIA                PIC 99V99.
        77 WS-NOTAS-NUMBER      PIC 9(5).
        77 WS-NOMEALUNO         PIC A(20).
@@ -26,17 +51,62 @@
        77 WS-MEDIAALUNO        PIC 99V99.
        77 OPCAO                PIC 9.
        77 CONT                 PIC X VALUE "N".
+       77 WS-MODO-EDITAR       PIC 9 VALUE 1.
+       77 WS-NR-ALUNO-MIN      PIC 9(5) VALUE 00001.
+       77 WS-NR-ALUNO-MAX      PIC 9(5) VALUE 99999.
+       77 WS-PESOS-STATUS      PIC XX.
+       77 WS-PESO1             PIC 9(3) VALUE 34.
+       77 WS-PESO2             PIC 9(3) VALUE 33.
+       77 WS-PESO3             PIC 9(3) VALUE 33.
+       77 WS-AUDIT-STATUS      PIC XX.
+       77 WS-DATA-AUDITORIA    PIC 9(6).
+       77 WS-HORA-AUDITORIA    PIC 9(8).
+       01 WS-REG-AUDITORIA.
+           05 WS-AUD-OPERACAO      PIC X(7).
+           05 WS-AUD-NUMBER        PIC 9(5).
+           05 WS-AUD-NOME-ANTES    PIC A(20).
+           05 WS-AUD-NOTA1-ANTES   PIC 99V99.
+           05 WS-AUD-NOTA2-ANTES   PIC 99V99.
+           05 WS-AUD-NOTA3-ANTES   PIC 99V99.
+           05 WS-AUD-MEDIA-ANTES   PIC 99V99.
+           05 WS-AUD-NOME-DEPOIS   PIC A(20).
+           05 WS-AUD-NOTA1-DEPOIS  PIC 99V99.
+           05 WS-AUD-NOTA2-DEPOIS  PIC 99V99.
+           05 WS-AUD-NOTA3-DEPOIS  PIC 99V99.
+           05 WS-AUD-MEDIA-DEPOIS  PIC 99V99.
+       77 WS-TAMANHO-PAGINA    PIC 9(3) VALUE 10.
+       77 WS-CONTADOR-PAGINA   PIC 9(3) VALUE ZERO.
+       77 WS-RESPOSTA-PAGINA   PIC X.
+       77 WS-CODTURMA          PIC 9(3) VALUE ZERO.
+       77 WS-TURMA-STATUS      PIC XX.
+       77 WS-OPERADOR-STATUS   PIC XX.
+       77 WS-AUTENTICADO       PIC X VALUE 'N'.
+       77 WS-FIM-LOGIN         PIC X VALUE 'N'.
+       77 WS-LOGIN-ID          PIC X(10).
+       77 WS-LOGIN-SENHA       PIC X(10).
+       77 WS-TENTATIVAS        PIC 9 VALUE ZERO.
+       77 WS-MODO-PESQUISA     PIC 9 VALUE 1.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MENU.
+           PERFORM CARREGAR-PESOS.
+           MENU-PRINCIPAL.
            INITIALIZE SAI
            INITIALIZE CONT
-           DISPLAY "***      MENU      ***".
+           DISPLAY "***      MENU-PRINCIPAL      ***".
            DISPLAY "*** 1-INSERIR ALUNO ***".
            DISPLAY "*** 2-MOSTRAR LISTA ***".
-           DISPLAY "*** 3-EDITAR ALUNO  ***".
-           DISPLAY "*** 4-APAGAR ALUNO  ***".
+           IF WS-AUTENTICADO = 'S'
+               DISPLAY "*** 3-EDITAR ALUNO  ***"
+               DISPLAY "*** 4-APAGAR ALUNO  ***"
+           END-IF
+           DISPLAY "*** 5-PESQUISAR ALUNO***".
+           DISPLAY "*** 6-CLASSIFICACAO ***".
+           DISPLAY "*** 7-ALUNOS EM RISCO ***".
+           DISPLAY "*** 8-GERIR TURMAS  ***".
+           IF WS-AUTENTICADO NOT = 'S'
+               DISPLAY "*** 9-LOGIN OPERADOR***"
+           END-IF
            DISPLAY "***     0-SAIR      ***".
 
            ACCEPT OPCAO
@@ -44,31 +114,56 @@
                PERFORM INSERIR
            ELSE IF OPCAO = 2
                PERFORM MOSTRAR
-           ELSE IF OPCAO = 3
+           ELSE IF OPCAO = 3 AND WS-AUTENTICADO = 'S'
                PERFORM EDITAR
-           ELSE IF OPCAO = 4
+           ELSE IF OPCAO = 4 AND WS-AUTENTICADO = 'S'
                PERFORM APAGAR
+           ELSE IF OPCAO = 5
+               PERFORM PESQUISAR-ALUNO
+           ELSE IF OPCAO = 6
+               PERFORM RELATORIO-CLASSIFICACAO
+           ELSE IF OPCAO = 7
+               PERFORM RELATORIO-ALUNOS-RISCO
+           ELSE IF OPCAO = 8
+               PERFORM INSERIR-TURMA
+           ELSE IF OPCAO = 9 AND WS-AUTENTICADO NOT = 'S'
+               PERFORM AUTENTICAR-OPERADOR
            ELSE IF OPCAO = 0
                PERFORM FIM
            ELSE
-               DISPLAY "OPCAO INVALIDA, DIGITE UM NR DE 0 A 4"
-               PERFORM MENU
+               DISPLAY "OPCAO INVALIDA, DIGITE UM NR VALIDO DO MENU"
+               PERFORM MENU-PRINCIPAL
            .
 
 
 
            INSERIR.
            OPEN I-O NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               PERFORM MENU-PRINCIPAL
+           END-IF
            MOVE SPACE TO REG-ALUNO
 
            DISPLAY "POR FAVOR INSIRA O NR DO ALUNO: "
+           PERFORM UNTIL NOTAS-NUMBER >= WS-NR-ALUNO-MIN
+                   AND NOTAS-NUMBER <= WS-NR-ALUNO-MAX
            ACCEPT NOTAS-NUMBER
-
+           IF NOTAS-NUMBER < WS-NR-ALUNO-MIN
+                   OR NOTAS-NUMBER > WS-NR-ALUNO-MAX
+               DISPLAY "NR DE ALUNO INVALIDO, INSIRA NOVAMENTE!"
+           END-IF
+           END-PERFORM
 
            READ NOTAS-FILE KEY IS NOTAS-NUMBER
                INVALID KEY
                    DISPLAY "POR FAVOR INSIRA O NOME DO ALUNO: "
+                   PERFORM UNTIL NOMEALUNO NOT = SPACE
                    ACCEPT NOMEALUNO
+                   IF NOMEALUNO = SPACE
+                       DISPLAY "NOME INVALIDO, INSIRA NOVAMENTE!"
+                   END-IF
+                   END-PERFORM
                NOT INVALID KEY
                    DISPLAY "ERRO! NR DE ALUNO JA EXISTE."
                    CLOSE NOTAS-FILE
@@ -101,9 +196,42 @@
            END-IF
            END-PERFORM
 
-           COMPUTE MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+           DISPLAY "CODIGO DA TURMA (0 SE NENHUMA): "
+           ACCEPT CODTURMA-ALUNO
+           IF CODTURMA-ALUNO NOT = ZERO
+               MOVE CODTURMA-ALUNO TO CODTURMA
+               OPEN INPUT TURMA-FILE
+               IF WS-TURMA-STATUS NOT = "00"
+                   DISPLAY "AVISO: SEM turmas.dat, FICA SEM TURMA"
+                   MOVE ZERO TO CODTURMA-ALUNO
+               ELSE
+                   READ TURMA-FILE KEY IS CODTURMA
+                       INVALID KEY
+                           DISPLAY "AVISO: TURMA INEXISTENTE"
+                           MOVE ZERO TO CODTURMA-ALUNO
+                   END-READ
+                   CLOSE TURMA-FILE
+               END-IF
+           END-IF
+
+           COMPUTE MEDIAALUNO ROUNDED =
+               (NOTA1 * WS-PESO1 + NOTA2 * WS-PESO2 + NOTA3 * WS-PESO3)
+               / 100
 
            WRITE REG-ALUNO
+
+           MOVE "INSERIR" TO WS-AUD-OPERACAO
+           MOVE NOTAS-NUMBER TO WS-AUD-NUMBER
+           MOVE SPACE TO WS-AUD-NOME-ANTES
+           MOVE ZERO TO WS-AUD-NOTA1-ANTES WS-AUD-NOTA2-ANTES
+               WS-AUD-NOTA3-ANTES WS-AUD-MEDIA-ANTES
+           MOVE NOMEALUNO TO WS-AUD-NOME-DEPOIS
+           MOVE NOTA1 TO WS-AUD-NOTA1-DEPOIS
+           MOVE NOTA2 TO WS-AUD-NOTA2-DEPOIS
+           MOVE NOTA3 TO WS-AUD-NOTA3-DEPOIS
+           MOVE MEDIAALUNO TO WS-AUD-MEDIA-DEPOIS
+           PERFORM REGISTAR-AUDITORIA
+
            CLOSE NOTAS-FILE
            DISPLAY "QUER INSERIR MAIS ALGUM REGISTO DE ALUNO?"
            DISPLAY "S PARA CONTINUAR, OUTRA TECLA QUALQUER PARA SAIR"
@@ -111,54 +239,126 @@
            IF CONT = "S"
                PERFORM INSERIR
            ELSE
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
            .
 
 
            MOSTRAR.
            OPEN INPUT NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               PERFORM MENU-PRINCIPAL
+           END-IF
+           MOVE ZERO TO WS-CONTADOR-PAGINA
+           DISPLAY "FILTRAR POR CODIGO DE TURMA (0 = TODAS): "
+           ACCEPT WS-CODTURMA
            PERFORM UNTIL SAI = 'S'
-           READ NOTAS-FILE
+           READ NOTAS-FILE NEXT RECORD
                AT END
                    MOVE 'S' TO SAI
                NOT AT END
-                   DISPLAY "ID: " NOTAS-NUMBER
-                   DISPLAY "NOME: " NOMEALUNO
-                   DISPLAY "NOTA 1: " NOTA1
-                   DISPLAY "NOTA 2: " NOTA2
-                   DISPLAY "NOTA 3: " NOTA3
-                   DISPLAY "MEDIA: " MEDIAALUNO
-                   DISPLAY " "
+                   IF WS-CODTURMA = ZERO
+                           OR CODTURMA-ALUNO = WS-CODTURMA
+                       DISPLAY "ID: " NOTAS-NUMBER
+                       DISPLAY "NOME: " NOMEALUNO
+                       DISPLAY "NOTA 1: " NOTA1
+                       DISPLAY "NOTA 2: " NOTA2
+                       DISPLAY "NOTA 3: " NOTA3
+                       DISPLAY "MEDIA: " MEDIAALUNO
+                       DISPLAY " "
+                       ADD 1 TO WS-CONTADOR-PAGINA
+                       IF WS-CONTADOR-PAGINA >= WS-TAMANHO-PAGINA
+                           PERFORM PAGINAR-MOSTRAR
+                       END-IF
+                   END-IF
            END-READ
            END-PERFORM
            CLOSE NOTAS-FILE
-           PERFORM MENU
+           PERFORM MENU-PRINCIPAL
+           .
+
+           PAGINAR-MOSTRAR.
+           MOVE ZERO TO WS-CONTADOR-PAGINA
+           DISPLAY "C-CONTINUAR  Q-SAIR  J-SALTAR PARA NR DE ALUNO"
+           ACCEPT WS-RESPOSTA-PAGINA
+           EVALUATE WS-RESPOSTA-PAGINA
+               WHEN 'Q'
+               WHEN 'q'
+                   MOVE 'S' TO SAI
+               WHEN 'J'
+               WHEN 'j'
+                   DISPLAY "SALTAR PARA O NR DE ALUNO: "
+                   ACCEPT WS-NOTAS-NUMBER
+                   MOVE WS-NOTAS-NUMBER TO NOTAS-NUMBER
+                   START NOTAS-FILE KEY IS >= NOTAS-NUMBER
+                       INVALID KEY
+                           DISPLAY "NR NAO ENCONTRADO"
+                   END-START
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
            .
 
            EDITAR.
            OPEN I-O NOTAS-FILE
-               DISPLAY "DIGITE O NR DE ALUNO QUE PRETENDE EDITAR: "
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               PERFORM MENU-PRINCIPAL
+           END-IF
+           DISPLAY "PESQUISAR ALUNO POR 1-NUMERO OU 2-NOME"
+           ACCEPT WS-MODO-EDITAR
+           IF WS-MODO-EDITAR = 2
+               DISPLAY "NOME DE ALUNO A EDITAR: "
+               ACCEPT WS-NOMEALUNO
+               MOVE WS-NOMEALUNO TO NOMEALUNO
+           ELSE
+               DISPLAY "NR DE ALUNO A EDITAR: "
                DISPLAY "0 PARA SAIR"
                ACCEPT WS-NOTAS-NUMBER
                IF WS-NOTAS-NUMBER = 0
                    CLOSE NOTAS-FILE
-                 PERFORM MENU
+                   PERFORM MENU-PRINCIPAL
                END-IF
+               MOVE WS-NOTAS-NUMBER TO NOTAS-NUMBER
+           END-IF
 
-
-           MOVE WS-NOTAS-NUMBER TO NOTAS-NUMBER
-
-           READ NOTAS-FILE KEY IS NOTAS-NUMBER
-               INVALID KEY
-                   DISPLAY "ERRO! NR DE ALUNO NAO ENCONTRADO."
-                   CLOSE NOTAS-FILE
-                   PERFORM EDITAR
-               NOT INVALID KEY
-                   DISPLAY "REGISTO ATUAL: "
-                   DISPLAY "NOME ALUNO: " NOMEALUNO
-                   DISPLAY "NOTA 1: " NOTA1
-                   DISPLAY "NOTA 2: " NOTA2
-                   DISPLAY "NOTA 3: " NOTA3
+           IF WS-MODO-EDITAR = 2
+               READ NOTAS-FILE KEY IS NOMEALUNO
+                   INVALID KEY
+                       DISPLAY "ERRO! NOME NAO ENCONTRADO."
+                       CLOSE NOTAS-FILE
+                       PERFORM EDITAR
+                   NOT INVALID KEY
+                       DISPLAY "REGISTO ATUAL: "
+                       DISPLAY "NOME ALUNO: " NOMEALUNO
+                       DISPLAY "NOTA 1: " NOTA1
+                       DISPLAY "NOTA 2: " NOTA2
+                       DISPLAY "NOTA 3: " NOTA3
+                       MOVE NOMEALUNO TO WS-AUD-NOME-ANTES
+                       MOVE NOTA1 TO WS-AUD-NOTA1-ANTES
+                       MOVE NOTA2 TO WS-AUD-NOTA2-ANTES
+                       MOVE NOTA3 TO WS-AUD-NOTA3-ANTES
+                       MOVE MEDIAALUNO TO WS-AUD-MEDIA-ANTES
+               END-READ
+           ELSE
+               READ NOTAS-FILE KEY IS NOTAS-NUMBER
+                   INVALID KEY
+                       DISPLAY "ERRO! NR DE ALUNO NAO ENCONTRADO."
+                       CLOSE NOTAS-FILE
+                       PERFORM EDITAR
+                   NOT INVALID KEY
+                       DISPLAY "REGISTO ATUAL: "
+                       DISPLAY "NOME ALUNO: " NOMEALUNO
+                       DISPLAY "NOTA 1: " NOTA1
+                       DISPLAY "NOTA 2: " NOTA2
+                       DISPLAY "NOTA 3: " NOTA3
+                       MOVE NOMEALUNO TO WS-AUD-NOME-ANTES
+                       MOVE NOTA1 TO WS-AUD-NOTA1-ANTES
+                       MOVE NOTA2 TO WS-AUD-NOTA2-ANTES
+                       MOVE NOTA3 TO WS-AUD-NOTA3-ANTES
+                       MOVE MEDIAALUNO TO WS-AUD-MEDIA-ANTES
+               END-READ
+           END-IF
 
            DISPLAY "DIGITE NOVO NOME DE ALUNO: (ENTER PARA MANTER)"
            ACCEPT WS-NOMEALUNO
@@ -184,11 +384,22 @@
                MOVE WS-NOTA3 TO NOTA3
            END-IF
 
-           COMPUTE WS-MEDIAALUNO = (NOTA1 + NOTA2 + NOTA3) / 3
+           COMPUTE WS-MEDIAALUNO ROUNDED =
+               (NOTA1 * WS-PESO1 + NOTA2 * WS-PESO2 + NOTA3 * WS-PESO3)
+               / 100
            MOVE WS-MEDIAALUNO TO MEDIAALUNO
 
            REWRITE REG-ALUNO
-           END-READ
+
+           MOVE "EDITAR" TO WS-AUD-OPERACAO
+           MOVE NOTAS-NUMBER TO WS-AUD-NUMBER
+           MOVE NOMEALUNO TO WS-AUD-NOME-DEPOIS
+           MOVE NOTA1 TO WS-AUD-NOTA1-DEPOIS
+           MOVE NOTA2 TO WS-AUD-NOTA2-DEPOIS
+           MOVE NOTA3 TO WS-AUD-NOTA3-DEPOIS
+           MOVE MEDIAALUNO TO WS-AUD-MEDIA-DEPOIS
+           PERFORM REGISTAR-AUDITORIA
+
            CLOSE NOTAS-FILE
 
            DISPLAY "QUER EDITAR MAIS ALGUM REGISTO DE ALUNO?"
@@ -197,17 +408,21 @@
            IF CONT = "S"
                PERFORM EDITAR
            ELSE
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
            .
 
            APAGAR.
            OPEN I-O NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               PERFORM MENU-PRINCIPAL
+           END-IF
            DISPLAY "DIGITE O NR DE ALUNO QUE PRETENDE APAGAR: "
                DISPLAY "0 PARA SAIR"
                ACCEPT WS-NOTAS-NUMBER
                IF WS-NOTAS-NUMBER = 0
                    CLOSE NOTAS-FILE
-                  PERFORM MENU
+                  PERFORM MENU-PRINCIPAL
                END-IF
 
            MOVE WS-NOTAS-NUMBER TO NOTAS-NUMBER
@@ -218,9 +433,22 @@
                    CLOSE NOTAS-FILE
                    PERFORM APAGAR
                NOT INVALID KEY
+                   MOVE NOMEALUNO TO WS-AUD-NOME-ANTES
+                   MOVE NOTA1 TO WS-AUD-NOTA1-ANTES
+                   MOVE NOTA2 TO WS-AUD-NOTA2-ANTES
+                   MOVE NOTA3 TO WS-AUD-NOTA3-ANTES
+                   MOVE MEDIAALUNO TO WS-AUD-MEDIA-ANTES
+
                    DELETE NOTAS-FILE
                    DISPLAY "REGISTO APAGADO COM SUCESSO!"
                    DISPLAY " "
+
+                   MOVE "APAGAR" TO WS-AUD-OPERACAO
+                   MOVE WS-NOTAS-NUMBER TO WS-AUD-NUMBER
+                   MOVE SPACE TO WS-AUD-NOME-DEPOIS
+                   MOVE ZERO TO WS-AUD-NOTA1-DEPOIS WS-AUD-NOTA2-DEPOIS
+                       WS-AUD-NOTA3-DEPOIS WS-AUD-MEDIA-DEPOIS
+                   PERFORM REGISTAR-AUDITORIA
            END-READ
            CLOSE NOTAS-FILE
            DISPLAY "QUER APAGAR MAIS ALGUM REGISTO DE ALUNO?"
@@ -229,8 +457,347 @@
            IF CONT = "S"
                PERFORM APAGAR
            ELSE
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
+           .
+           RELATORIO-ALUNOS-RISCO.
+           OPEN INPUT NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               PERFORM MENU-PRINCIPAL
+           END-IF
+           OPEN OUTPUT RISCO-FILE
+           IF WS-RISCO-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL CRIAR alunosrisco.lst"
+               CLOSE NOTAS-FILE
+               PERFORM MENU-PRINCIPAL
+           END-IF
+
+           DISPLAY "FILTRAR POR CODIGO DE TURMA (0 = TODAS): "
+           ACCEPT WS-CODTURMA
+
+           MOVE SPACE TO LINHA-RISCO
+           STRING "ALUNOS EM RISCO (MEDIA INFERIOR A 10)"
+               DELIMITED BY SIZE INTO LINHA-RISCO
+           WRITE LINHA-RISCO
+
+           MOVE SPACE TO LINHA-RISCO
+           WRITE LINHA-RISCO
+
+           MOVE SPACE TO LINHA-RISCO
+           STRING "NR ALUNO  NOME DO ALUNO           N1  N2  N3  MEDIA"
+               DELIMITED BY SIZE INTO LINHA-RISCO
+           WRITE LINHA-RISCO
+
+           MOVE 'N' TO SAI
+           PERFORM UNTIL SAI = 'S'
+           READ NOTAS-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO SAI
+               NOT AT END
+                   IF MEDIAALUNO < 10
+                           AND (WS-CODTURMA = ZERO
+                                OR CODTURMA-ALUNO = WS-CODTURMA)
+                       MOVE SPACE TO LINHA-RISCO
+                       STRING NOTAS-NUMBER  DELIMITED BY SIZE
+                              "  "          DELIMITED BY SIZE
+                              NOMEALUNO     DELIMITED BY SIZE
+                              "  "          DELIMITED BY SIZE
+                              NOTA1         DELIMITED BY SIZE
+                              "  "          DELIMITED BY SIZE
+                              NOTA2         DELIMITED BY SIZE
+                              "  "          DELIMITED BY SIZE
+                              NOTA3         DELIMITED BY SIZE
+                              "  "          DELIMITED BY SIZE
+                              MEDIAALUNO    DELIMITED BY SIZE
+                              INTO LINHA-RISCO
+                       WRITE LINHA-RISCO
+                   END-IF
+           END-READ
+           END-PERFORM
+
+           CLOSE NOTAS-FILE
+           CLOSE RISCO-FILE
+           DISPLAY "RELATORIO GRAVADO EM alunosrisco.lst"
+           PERFORM MENU-PRINCIPAL
+           .
+
+           REGISTAR-AUDITORIA.
+           ACCEPT WS-DATA-AUDITORIA FROM DATE
+           ACCEPT WS-HORA-AUDITORIA FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACE TO LINHA-AUDITORIA
+           STRING WS-DATA-AUDITORIA   DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-HORA-AUDITORIA   DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-AUD-OPERACAO     DELIMITED BY SIZE
+                  " NR="              DELIMITED BY SIZE
+                  WS-AUD-NUMBER       DELIMITED BY SIZE
+                  " ANTES=["          DELIMITED BY SIZE
+                  WS-AUD-NOME-ANTES   DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-AUD-NOTA1-ANTES  DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-AUD-NOTA2-ANTES  DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-AUD-NOTA3-ANTES  DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-AUD-MEDIA-ANTES  DELIMITED BY SIZE
+                  "] DEPOIS=["        DELIMITED BY SIZE
+                  WS-AUD-NOME-DEPOIS  DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-AUD-NOTA1-DEPOIS DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-AUD-NOTA2-DEPOIS DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-AUD-NOTA3-DEPOIS DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  WS-AUD-MEDIA-DEPOIS DELIMITED BY SIZE
+                  "]"                 DELIMITED BY SIZE
+                  INTO LINHA-AUDITORIA
+           WRITE LINHA-AUDITORIA
+           CLOSE AUDIT-FILE
+           .
+
+           CARREGAR-PESOS.
+           OPEN INPUT PESOS-FILE
+           IF WS-PESOS-STATUS = "00"
+               READ PESOS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-PESO1 TO WS-PESO1
+                       MOVE CFG-PESO2 TO WS-PESO2
+                       MOVE CFG-PESO3 TO WS-PESO3
+               END-READ
+               CLOSE PESOS-FILE
+           END-IF
+           .
+
+           PESQUISAR-ALUNO.
+           DISPLAY "PESQUISAR POR NR (1) OU NOME (2): "
+           ACCEPT WS-MODO-PESQUISA
+           IF WS-MODO-PESQUISA = 2
+               PERFORM PESQUISAR-NOME
+           ELSE
+               OPEN INPUT NOTAS-FILE
+               IF WS-NOTAS-STATUS NOT = "00"
+                   DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+                   PERFORM MENU-PRINCIPAL
+               END-IF
+               DISPLAY "DIGITE O NR DO ALUNO A PESQUISAR: "
+               ACCEPT NOTAS-NUMBER
+               READ NOTAS-FILE KEY IS NOTAS-NUMBER
+                   INVALID KEY
+                       DISPLAY "ERRO! NR DE ALUNO NAO ENCONTRADO."
+                   NOT INVALID KEY
+                       DISPLAY "ID: " NOTAS-NUMBER
+                       DISPLAY "NOME: " NOMEALUNO
+                       DISPLAY "NOTA 1: " NOTA1
+                       DISPLAY "NOTA 2: " NOTA2
+                       DISPLAY "NOTA 3: " NOTA3
+                       DISPLAY "MEDIA: " MEDIAALUNO
+               END-READ
+               CLOSE NOTAS-FILE
+               PERFORM MENU-PRINCIPAL
+           END-IF
+           .
+
+           PESQUISAR-NOME.
+           OPEN INPUT NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               PERFORM MENU-PRINCIPAL
+           END-IF
+           DISPLAY "DIGITE O NOME DO ALUNO A PESQUISAR: "
+           ACCEPT WS-NOMEALUNO
+           MOVE WS-NOMEALUNO TO NOMEALUNO
+           READ NOTAS-FILE KEY IS NOMEALUNO
+               INVALID KEY
+                   DISPLAY "ERRO! NOME DE ALUNO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   DISPLAY "ID: " NOTAS-NUMBER
+                   DISPLAY "NOME: " NOMEALUNO
+                   DISPLAY "NOTA 1: " NOTA1
+                   DISPLAY "NOTA 2: " NOTA2
+                   DISPLAY "NOTA 3: " NOTA3
+                   DISPLAY "MEDIA: " MEDIAALUNO
+           END-READ
+           CLOSE NOTAS-FILE
+           PERFORM MENU-PRINCIPAL
            .
+
+           RELATORIO-CLASSIFICACAO.
+           DISPLAY "FILTRAR POR CODIGO DE TURMA (0 = TODAS): "
+           ACCEPT WS-CODTURMA
+           SORT SORT-CLASSIFICACAO
+               ON DESCENDING KEY SORT-MEDIAALUNO
+               INPUT PROCEDURE IS CARREGAR-CLASSIFICACAO
+               OUTPUT PROCEDURE IS IMPRIMIR-CLASSIFICACAO
+           PERFORM MENU-PRINCIPAL
+           .
+
+           CARREGAR-CLASSIFICACAO.
+           OPEN INPUT NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-FIM-ORDENACAO
+           PERFORM UNTIL WS-FIM-ORDENACAO = 'S'
+           READ NOTAS-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-ORDENACAO
+               NOT AT END
+                   IF WS-CODTURMA = ZERO
+                           OR CODTURMA-ALUNO = WS-CODTURMA
+                       MOVE MEDIAALUNO   TO SORT-MEDIAALUNO
+                       MOVE NOTAS-NUMBER TO SORT-NOTAS-NUMBER
+                       MOVE NOMEALUNO    TO SORT-NOMEALUNO
+                       RELEASE SORT-REG-CLASSIFICACAO
+                   END-IF
+           END-READ
+           END-PERFORM
+           CLOSE NOTAS-FILE
+           .
+
+           IMPRIMIR-CLASSIFICACAO.
+           OPEN OUTPUT REPORT-FILE
+           MOVE 'S' TO WS-CLASS-OK
+           IF WS-CLASS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL CRIAR classificacao.lst"
+               MOVE 'N' TO WS-CLASS-OK
+           END-IF
+           MOVE ZERO TO WS-CLASSIFICACAO
+
+           IF WS-CLASS-OK = 'S'
+               MOVE SPACE TO LINHA-RELATORIO
+               STRING "LISTAGEM DE CLASSIFICACAO DA TURMA"
+                   DELIMITED BY SIZE INTO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+
+               MOVE SPACE TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+
+               MOVE SPACE TO LINHA-RELATORIO
+               STRING "CLASS  NR ALUNO  NOME DO ALUNO           MEDIA"
+                   DELIMITED BY SIZE INTO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           END-IF
+
+           MOVE 'N' TO WS-FIM-ORDENACAO
+           PERFORM UNTIL WS-FIM-ORDENACAO = 'S'
+           RETURN SORT-CLASSIFICACAO
+               AT END
+                   MOVE 'S' TO WS-FIM-ORDENACAO
+               NOT AT END
+                   ADD 1 TO WS-CLASSIFICACAO
+                   IF WS-CLASS-OK = 'S'
+                       MOVE SPACE TO LINHA-RELATORIO
+                       STRING WS-CLASSIFICACAO  DELIMITED BY SIZE
+                              "   "              DELIMITED BY SIZE
+                              SORT-NOTAS-NUMBER  DELIMITED BY SIZE
+                              "    "             DELIMITED BY SIZE
+                              SORT-NOMEALUNO     DELIMITED BY SIZE
+                              "  "               DELIMITED BY SIZE
+                              SORT-MEDIAALUNO    DELIMITED BY SIZE
+                              INTO LINHA-RELATORIO
+                       WRITE LINHA-RELATORIO
+                   END-IF
+           END-RETURN
+           END-PERFORM
+           IF WS-CLASS-OK = 'S'
+               CLOSE REPORT-FILE
+               DISPLAY "RELATORIO GRAVADO EM classificacao.lst"
+           END-IF
+           .
+
+           INSERIR-TURMA.
+           OPEN I-O TURMA-FILE
+           IF WS-TURMA-STATUS NOT = "00"
+               DISPLAY "ERRO: SEM turmas.dat, CORRA CriarTurmaIndexado"
+               PERFORM MENU-PRINCIPAL
+           END-IF
+
+           DISPLAY "POR FAVOR INSIRA O CODIGO DA TURMA: "
+           ACCEPT CODTURMA
+
+           READ TURMA-FILE KEY IS CODTURMA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "ERRO! CODIGO DE TURMA JA EXISTE."
+                   CLOSE TURMA-FILE
+                   PERFORM MENU-PRINCIPAL
+           END-READ
+
+           DISPLAY "POR FAVOR INSIRA O NOME DA TURMA: "
+           PERFORM UNTIL NOMETURMA NOT = SPACE
+           ACCEPT NOMETURMA
+           IF NOMETURMA = SPACE
+               DISPLAY "NOME INVALIDO, INSIRA NOVAMENTE!"
+           END-IF
+           END-PERFORM
+
+           DISPLAY "POR FAVOR INSIRA O NOME DO PROFESSOR: "
+           PERFORM UNTIL PROFESSOR NOT = SPACE
+           ACCEPT PROFESSOR
+           IF PROFESSOR = SPACE
+               DISPLAY "NOME INVALIDO, INSIRA NOVAMENTE!"
+           END-IF
+           END-PERFORM
+
+           WRITE REG-TURMA
+           CLOSE TURMA-FILE
+           DISPLAY "TURMA INSERIDA COM SUCESSO!"
+           PERFORM MENU-PRINCIPAL
+           .
+
+           AUTENTICAR-OPERADOR.
+           MOVE ZERO TO WS-TENTATIVAS
+           MOVE 'N' TO WS-AUTENTICADO
+           PERFORM UNTIL WS-AUTENTICADO = 'S' OR WS-TENTATIVAS = 3
+               DISPLAY "OPERADOR: "
+               ACCEPT WS-LOGIN-ID
+               DISPLAY "SENHA: "
+               ACCEPT WS-LOGIN-SENHA
+               OPEN INPUT OPERADOR-FILE
+               IF WS-OPERADOR-STATUS NOT = "00"
+                   DISPLAY "FICHEIRO DE OPERADORES INDISPONIVEL"
+                   MOVE 3 TO WS-TENTATIVAS
+               ELSE
+                   MOVE 'N' TO WS-FIM-LOGIN
+                   PERFORM UNTIL WS-FIM-LOGIN = 'S'
+                   READ OPERADOR-FILE NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-FIM-LOGIN
+                       NOT AT END
+                           IF OPERADOR-ID = WS-LOGIN-ID
+                                   AND OPERADOR-SENHA = WS-LOGIN-SENHA
+                               MOVE 'S' TO WS-AUTENTICADO
+                               MOVE 'S' TO WS-FIM-LOGIN
+                           END-IF
+                   END-READ
+                   END-PERFORM
+                   CLOSE OPERADOR-FILE
+                   ADD 1 TO WS-TENTATIVAS
+                   IF WS-AUTENTICADO NOT = 'S'
+                       DISPLAY "OPERADOR OU SENHA INVALIDOS"
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-AUTENTICADO = 'S'
+               DISPLAY "LOGIN EFECTUADO COM SUCESSO"
+           ELSE
+               DISPLAY "NR MAXIMO DE TENTATIVAS EXCEDIDO"
+           END-IF
+           PERFORM MENU-PRINCIPAL
+           .
+
            FIM.
            STOP RUN.
        END PROGRAM NotasIndexado.
