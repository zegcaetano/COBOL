@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Record layout for REPORT-FILE
+      ******************************************************************
+       FD  REPORT-FILE.
+       01  LINHA-RELATORIO          PIC X(80).
