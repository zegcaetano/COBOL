@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Select clause for NOTAS-FILE (student grades, indexed by number,
+      * alternate indexed by student name for name lookups)
+      ******************************************************************
+       SELECT NOTAS-FILE ASSIGN TO "notas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOTAS-NUMBER
+           ALTERNATE RECORD KEY IS NOMEALUNO WITH DUPLICATES
+           FILE STATUS IS WS-NOTAS-STATUS.
