@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Select clause for TURMA-FILE (class roster groups)
+      ******************************************************************
+       SELECT TURMA-FILE ASSIGN TO "turmas.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODTURMA
+           FILE STATUS IS WS-TURMA-STATUS.
