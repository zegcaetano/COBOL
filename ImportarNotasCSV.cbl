@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: bulk-load a CSV roster file into NOTAS-FILE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ImportarNotasCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "slnotas.cbl".
+           COPY "slpesos.cbl".
+           SELECT CSV-IN-FILE ASSIGN TO "roster.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdnotas.cbl".
+           COPY "fdpesos.cbl".
+       FD  CSV-IN-FILE.
+       01  LINHA-CSV                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CSV-STATUS             PIC XX.
+       77 WS-NOTAS-STATUS           PIC XX.
+       77 WS-PESOS-STATUS           PIC XX.
+       77 WS-PESO1                  PIC 9(3) VALUE 34.
+       77 WS-PESO2                  PIC 9(3) VALUE 33.
+       77 WS-PESO3                  PIC 9(3) VALUE 33.
+       77 WS-FIM-CSV                PIC X VALUE 'N'.
+       77 WS-LIDOS                  PIC 9(5) VALUE ZERO.
+       77 WS-CARREGADOS             PIC 9(5) VALUE ZERO.
+       77 WS-REJEITADOS             PIC 9(5) VALUE ZERO.
+       77 WS-CSV-NUMBER             PIC 9(5).
+       77 WS-CSV-NOME                PIC A(20).
+       77 WS-CSV-NOTA1-TXT           PIC X(5).
+       77 WS-CSV-NOTA2-TXT           PIC X(5).
+       77 WS-CSV-NOTA3-TXT           PIC X(5).
+       77 WS-CSV-NOTA1               PIC 99V99.
+       77 WS-CSV-NOTA2               PIC 99V99.
+       77 WS-CSV-NOTA3               PIC 99V99.
+       77 WS-CSV-CODTURMA            PIC 9(3).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM CARREGAR-PESOS
+           OPEN I-O NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               STOP RUN
+           END-IF
+           OPEN INPUT CSV-IN-FILE
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR roster.csv"
+               CLOSE NOTAS-FILE
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-FIM-CSV
+           PERFORM UNTIL WS-FIM-CSV = 'S'
+           READ CSV-IN-FILE
+               AT END
+                   MOVE 'S' TO WS-FIM-CSV
+               NOT AT END
+                   PERFORM CARREGAR-LINHA-CSV
+           END-READ
+           END-PERFORM
+
+           CLOSE CSV-IN-FILE
+           CLOSE NOTAS-FILE
+           DISPLAY "LINHAS LIDAS:      " WS-LIDOS
+           DISPLAY "ALUNOS CARREGADOS: " WS-CARREGADOS
+           DISPLAY "LINHAS REJEITADAS: " WS-REJEITADOS
+           .
+
+           CARREGAR-LINHA-CSV.
+           ADD 1 TO WS-LIDOS
+           MOVE ZERO TO WS-CSV-NUMBER WS-CSV-NOTA1 WS-CSV-NOTA2
+               WS-CSV-NOTA3 WS-CSV-CODTURMA
+           MOVE SPACE TO WS-CSV-NOME
+           MOVE SPACE TO WS-CSV-NOTA1-TXT WS-CSV-NOTA2-TXT
+               WS-CSV-NOTA3-TXT
+
+           UNSTRING LINHA-CSV DELIMITED BY ","
+               INTO WS-CSV-NUMBER WS-CSV-NOME WS-CSV-NOTA1-TXT
+                    WS-CSV-NOTA2-TXT WS-CSV-NOTA3-TXT
+                    WS-CSV-CODTURMA
+           END-UNSTRING
+
+           MOVE WS-CSV-NOTA1-TXT TO WS-CSV-NOTA1
+           MOVE WS-CSV-NOTA2-TXT TO WS-CSV-NOTA2
+           MOVE WS-CSV-NOTA3-TXT TO WS-CSV-NOTA3
+
+           IF WS-CSV-NUMBER = ZERO OR WS-CSV-NOME = SPACE
+               DISPLAY "LINHA REJEITADA: " LINHA-CSV
+               ADD 1 TO WS-REJEITADOS
+           ELSE
+               IF WS-CSV-NOTA1 < 1 OR WS-CSV-NOTA1 > 20
+                   OR WS-CSV-NOTA2 < 1 OR WS-CSV-NOTA2 > 20
+                   OR WS-CSV-NOTA3 < 1 OR WS-CSV-NOTA3 > 20
+                   DISPLAY "LINHA REJEITADA (NOTA FORA DO INTERVALO): "
+                       LINHA-CSV
+                   ADD 1 TO WS-REJEITADOS
+               ELSE
+                   MOVE WS-CSV-NUMBER TO NOTAS-NUMBER
+                   READ NOTAS-FILE KEY IS NOTAS-NUMBER
+                       INVALID KEY
+                           MOVE WS-CSV-NOME    TO NOMEALUNO
+                           MOVE WS-CSV-NOTA1   TO NOTA1
+                           MOVE WS-CSV-NOTA2   TO NOTA2
+                           MOVE WS-CSV-NOTA3   TO NOTA3
+                           MOVE WS-CSV-CODTURMA TO CODTURMA-ALUNO
+                           COMPUTE MEDIAALUNO ROUNDED =
+                               (NOTA1 * WS-PESO1
+                                + NOTA2 * WS-PESO2
+                                + NOTA3 * WS-PESO3)
+                               / 100
+                           WRITE REG-ALUNO
+                           ADD 1 TO WS-CARREGADOS
+                       NOT INVALID KEY
+                           DISPLAY "NR JA EXISTE, LINHA IGNORADA: "
+                               WS-CSV-NUMBER
+                           ADD 1 TO WS-REJEITADOS
+                   END-READ
+               END-IF
+           END-IF
+           .
+
+           CARREGAR-PESOS.
+           OPEN INPUT PESOS-FILE
+           IF WS-PESOS-STATUS = "00"
+               READ PESOS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-PESO1 TO WS-PESO1
+                       MOVE CFG-PESO2 TO WS-PESO2
+                       MOVE CFG-PESO3 TO WS-PESO3
+               END-READ
+               CLOSE PESOS-FILE
+           END-IF
+           .
+
+           PROGRAM-DONE.
+           STOP RUN.
