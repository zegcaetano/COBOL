@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: end-of-term batch closing run; recomputes and
+      *          validates every MEDIAALUNO and writes the final
+      *          transcripts for the registrar
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FechoPeriodo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "slnotas.cbl".
+           COPY "slpesos.cbl".
+           SELECT TRANSCRICAO-FILE ASSIGN TO "transcricoes.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRICAO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdnotas.cbl".
+           COPY "fdpesos.cbl".
+       FD  TRANSCRICAO-FILE.
+       01  LINHA-TRANSCRICAO            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-NOTAS-STATUS            PIC XX.
+       77 WS-TRANSCRICAO-STATUS      PIC XX.
+       77 WS-PESOS-STATUS            PIC XX.
+       77 WS-PESO1                   PIC 9(3) VALUE 34.
+       77 WS-PESO2                   PIC 9(3) VALUE 33.
+       77 WS-PESO3                   PIC 9(3) VALUE 33.
+       77 WS-FIM-FECHO               PIC X VALUE 'N'.
+       77 WS-MEDIA-RECALCULADA       PIC 99V99.
+       77 WS-SITUACAO                PIC X(10).
+       77 WS-TOTAL-ALUNOS            PIC 9(5) VALUE ZERO.
+       77 WS-TOTAL-APROVADOS         PIC 9(5) VALUE ZERO.
+       77 WS-TOTAL-REPROVADOS        PIC 9(5) VALUE ZERO.
+       77 WS-TOTAL-DIVERGENCIAS      PIC 9(5) VALUE ZERO.
+       77 WS-SOMA-MEDIAS             PIC 9(7)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "A INICIAR O FECHO DE PERIODO..."
+           PERFORM CARREGAR-PESOS
+           OPEN INPUT NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT TRANSCRICAO-FILE
+           IF WS-TRANSCRICAO-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL CRIAR transcricoes.lst"
+               CLOSE NOTAS-FILE
+               STOP RUN
+           END-IF
+
+           MOVE SPACE TO LINHA-TRANSCRICAO
+           STRING "NR ALUNO  NOME DO ALUNO           N1   N2   N3"
+                  "   MEDIA  SITUACAO"
+                  DELIMITED BY SIZE INTO LINHA-TRANSCRICAO
+           WRITE LINHA-TRANSCRICAO
+
+           MOVE 'N' TO WS-FIM-FECHO
+           PERFORM UNTIL WS-FIM-FECHO = 'S'
+           READ NOTAS-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-FECHO
+               NOT AT END
+                   PERFORM PROCESSAR-TRANSCRICAO
+           END-READ
+           END-PERFORM
+
+           PERFORM ESCREVER-RESUMO
+
+           CLOSE NOTAS-FILE
+           CLOSE TRANSCRICAO-FILE
+           DISPLAY "FECHO DE PERIODO CONCLUIDO."
+           DISPLAY "ALUNOS PROCESSADOS:  " WS-TOTAL-ALUNOS
+           DISPLAY "APROVADOS:           " WS-TOTAL-APROVADOS
+           DISPLAY "REPROVADOS:          " WS-TOTAL-REPROVADOS
+           DISPLAY "MEDIAS DIVERGENTES:  " WS-TOTAL-DIVERGENCIAS
+           .
+
+           PROGRAM-DONE.
+           STOP RUN.
+
+           PROCESSAR-TRANSCRICAO.
+           ADD 1 TO WS-TOTAL-ALUNOS
+
+           COMPUTE WS-MEDIA-RECALCULADA ROUNDED =
+               (NOTA1 * WS-PESO1 + NOTA2 * WS-PESO2 + NOTA3 * WS-PESO3)
+               / 100
+
+           IF WS-MEDIA-RECALCULADA NOT = MEDIAALUNO
+               DISPLAY "AVISO: MEDIA DIVERGENTE NO NR " NOTAS-NUMBER
+                   " GRAVADA=" MEDIAALUNO
+                   " RECALCULADA=" WS-MEDIA-RECALCULADA
+               ADD 1 TO WS-TOTAL-DIVERGENCIAS
+               MOVE WS-MEDIA-RECALCULADA TO MEDIAALUNO
+           END-IF
+
+           ADD MEDIAALUNO TO WS-SOMA-MEDIAS
+
+           IF MEDIAALUNO >= 10
+               MOVE "APROVADO"  TO WS-SITUACAO
+               ADD 1 TO WS-TOTAL-APROVADOS
+           ELSE
+               MOVE "REPROVADO" TO WS-SITUACAO
+               ADD 1 TO WS-TOTAL-REPROVADOS
+           END-IF
+
+           MOVE SPACE TO LINHA-TRANSCRICAO
+           STRING NOTAS-NUMBER     DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  NOMEALUNO        DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  NOTA1            DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  NOTA2            DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  NOTA3            DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  MEDIAALUNO       DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  WS-SITUACAO      DELIMITED BY SIZE
+                  INTO LINHA-TRANSCRICAO
+           WRITE LINHA-TRANSCRICAO
+           .
+
+           ESCREVER-RESUMO.
+           MOVE SPACE TO LINHA-TRANSCRICAO
+           WRITE LINHA-TRANSCRICAO
+
+           MOVE SPACE TO LINHA-TRANSCRICAO
+           STRING "TOTAL ALUNOS: "     DELIMITED BY SIZE
+                  WS-TOTAL-ALUNOS      DELIMITED BY SIZE
+                  "  APROVADOS: "      DELIMITED BY SIZE
+                  WS-TOTAL-APROVADOS   DELIMITED BY SIZE
+                  "  REPROVADOS: "     DELIMITED BY SIZE
+                  WS-TOTAL-REPROVADOS  DELIMITED BY SIZE
+                  INTO LINHA-TRANSCRICAO
+           WRITE LINHA-TRANSCRICAO
+
+           MOVE SPACE TO LINHA-TRANSCRICAO
+           STRING "TOTAL DE CONTROLO (SOMA DAS MEDIAS): "
+                  DELIMITED BY SIZE
+                  WS-SOMA-MEDIAS      DELIMITED BY SIZE
+                  INTO LINHA-TRANSCRICAO
+           WRITE LINHA-TRANSCRICAO
+           .
+
+           CARREGAR-PESOS.
+           OPEN INPUT PESOS-FILE
+           IF WS-PESOS-STATUS = "00"
+               READ PESOS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-PESO1 TO WS-PESO1
+                       MOVE CFG-PESO2 TO WS-PESO2
+                       MOVE CFG-PESO3 TO WS-PESO3
+               END-READ
+               CLOSE PESOS-FILE
+           END-IF
+           .
