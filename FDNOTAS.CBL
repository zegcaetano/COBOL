@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Record layout for NOTAS-FILE
+      ******************************************************************
+       FD  NOTAS-FILE.
+       01  REG-ALUNO.
+           05  NOTAS-NUMBER            PIC 9(5).
+           05  NOMEALUNO               PIC A(20).
+           05  NOTA1                   PIC 99V99.
+           05  NOTA2                   PIC 99V99.
+           05  NOTA3                   PIC 99V99.
+           05  MEDIAALUNO              PIC 99V99.
+           05  CODTURMA-ALUNO          PIC 9(3).
