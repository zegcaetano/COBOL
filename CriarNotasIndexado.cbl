@@ -14,10 +14,15 @@
        FILE SECTION.
            COPY "fdnotas.cbl".
        WORKING-STORAGE SECTION.
+       77 WS-NOTAS-STATUS       PIC XX.
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
        OPEN OUTPUT NOTAS-FILE.
-       DISPLAY "O ficheiro 'notas.dat' foi criado"
+       IF WS-NOTAS-STATUS NOT = "00"
+           DISPLAY "ERRO! NAO FOI POSSIVEL CRIAR notas.dat"
+       ELSE
+           DISPLAY "O ficheiro 'notas.dat' foi criado"
+       END-IF
        CLOSE NOTAS-FILE.
        PROGRAM-DONE.
        STOP RUN.
