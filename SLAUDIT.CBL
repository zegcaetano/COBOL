@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Select clause for AUDIT-FILE (chronological log of writes)
+      ******************************************************************
+       SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
