@@ -0,0 +1,172 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: reconcile NOTAS-FILE against an official roster extract
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconciliarNotas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "slnotas.cbl".
+           SELECT ROSTER-FILE ASSIGN TO "roster_oficial.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT SORT-ROSTER ASSIGN TO "sortroster.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdnotas.cbl".
+       FD  ROSTER-FILE.
+       01  LINHA-ROSTER                 PIC X(80).
+       SD  SORT-ROSTER.
+       01  SORT-REG-ROSTER.
+           05  SORT-ROSTER-NUMBER       PIC 9(5).
+           05  SORT-ROSTER-NOME         PIC A(20).
+
+       WORKING-STORAGE SECTION.
+       77 WS-NOTAS-STATUS           PIC XX.
+       77 WS-ROSTER-STATUS          PIC XX.
+       77 WS-FIM-ROSTER             PIC X VALUE 'N'.
+       77 WS-FIM-SORT               PIC X VALUE 'N'.
+       77 WS-FIM-NOTAS              PIC X VALUE 'N'.
+       77 WS-ACHOU                  PIC X VALUE 'N'.
+       77 WS-ULTIMO-NR              PIC 9(5) VALUE ZERO.
+       77 WS-CSV-NUMBER             PIC 9(5).
+       77 WS-CSV-NOME               PIC A(20).
+       77 WS-ROSTER-COUNT           PIC 9(5) VALUE ZERO.
+       77 WS-NOTAS-COUNT            PIC 9(5) VALUE ZERO.
+       77 WS-COLISOES               PIC 9(5) VALUE ZERO.
+       77 WS-AUSENTES-NOTAS         PIC 9(5) VALUE ZERO.
+       77 WS-AUSENTES-ROSTER        PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "A RECONCILIAR notas.dat COM roster_oficial.csv..."
+           OPEN INPUT NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               STOP RUN
+           END-IF
+           SORT SORT-ROSTER
+               ON ASCENDING KEY SORT-ROSTER-NUMBER
+               INPUT PROCEDURE IS CARREGAR-ROSTER
+               OUTPUT PROCEDURE IS VERIFICAR-ROSTER-EM-NOTAS
+           CLOSE NOTAS-FILE
+
+           PERFORM VERIFICAR-NOTAS-EM-ROSTER
+
+           DISPLAY " "
+           DISPLAY "RESUMO DA RECONCILIACAO"
+           DISPLAY "ALUNOS NO ROSTER OFICIAL:      " WS-ROSTER-COUNT
+           DISPLAY "ALUNOS EM notas.dat:           " WS-NOTAS-COUNT
+           DISPLAY "COLISOES DE NR NO ROSTER:      " WS-COLISOES
+           DISPLAY "NO ROSTER, AUSENTES DE NOTAS:  " WS-AUSENTES-NOTAS
+           DISPLAY "EM NOTAS, AUSENTES DO ROSTER:  " WS-AUSENTES-ROSTER
+           .
+
+           PROGRAM-DONE.
+           STOP RUN.
+
+           CARREGAR-ROSTER.
+           OPEN INPUT ROSTER-FILE
+           IF WS-ROSTER-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR roster_oficial.csv"
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-FIM-ROSTER
+           PERFORM UNTIL WS-FIM-ROSTER = 'S'
+           READ ROSTER-FILE
+               AT END
+                   MOVE 'S' TO WS-FIM-ROSTER
+               NOT AT END
+                   MOVE ZERO TO WS-CSV-NUMBER
+                   MOVE SPACE TO WS-CSV-NOME
+                   UNSTRING LINHA-ROSTER DELIMITED BY ","
+                       INTO WS-CSV-NUMBER WS-CSV-NOME
+                   END-UNSTRING
+                   MOVE WS-CSV-NUMBER TO SORT-ROSTER-NUMBER
+                   MOVE WS-CSV-NOME   TO SORT-ROSTER-NOME
+                   ADD 1 TO WS-ROSTER-COUNT
+                   RELEASE SORT-REG-ROSTER
+           END-READ
+           END-PERFORM
+           CLOSE ROSTER-FILE
+           .
+
+           VERIFICAR-ROSTER-EM-NOTAS.
+           MOVE ZERO TO WS-ULTIMO-NR
+           MOVE 'N' TO WS-FIM-SORT
+           PERFORM UNTIL WS-FIM-SORT = 'S'
+           RETURN SORT-ROSTER
+               AT END
+                   MOVE 'S' TO WS-FIM-SORT
+               NOT AT END
+                   IF SORT-ROSTER-NUMBER = WS-ULTIMO-NR
+                       DISPLAY "COLISAO DE NR NO ROSTER: "
+                           SORT-ROSTER-NUMBER
+                       ADD 1 TO WS-COLISOES
+                   END-IF
+                   MOVE SORT-ROSTER-NUMBER TO NOTAS-NUMBER
+                   READ NOTAS-FILE KEY IS NOTAS-NUMBER
+                       INVALID KEY
+                           DISPLAY "AUSENTE DE notas.dat: NR "
+                               SORT-ROSTER-NUMBER " NOME "
+                               SORT-ROSTER-NOME
+                           ADD 1 TO WS-AUSENTES-NOTAS
+                   END-READ
+                   MOVE SORT-ROSTER-NUMBER TO WS-ULTIMO-NR
+           END-RETURN
+           END-PERFORM
+           .
+
+           VERIFICAR-NOTAS-EM-ROSTER.
+           OPEN INPUT NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL REABRIR notas.dat"
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-FIM-NOTAS
+           PERFORM UNTIL WS-FIM-NOTAS = 'S'
+           READ NOTAS-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-NOTAS
+               NOT AT END
+                   ADD 1 TO WS-NOTAS-COUNT
+                   PERFORM PROCURAR-NR-NO-ROSTER
+                   IF WS-ACHOU NOT = 'S'
+                       DISPLAY "AUSENTE DO ROSTER: NR " NOTAS-NUMBER
+                           " NOME " NOMEALUNO
+                       ADD 1 TO WS-AUSENTES-ROSTER
+                   END-IF
+           END-READ
+           END-PERFORM
+           CLOSE NOTAS-FILE
+           .
+
+           PROCURAR-NR-NO-ROSTER.
+           MOVE 'N' TO WS-ACHOU
+           OPEN INPUT ROSTER-FILE
+           IF WS-ROSTER-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL REABRIR roster_oficial"
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-FIM-ROSTER
+           PERFORM UNTIL WS-FIM-ROSTER = 'S'
+           READ ROSTER-FILE
+               AT END
+                   MOVE 'S' TO WS-FIM-ROSTER
+               NOT AT END
+                   MOVE ZERO TO WS-CSV-NUMBER
+                   MOVE SPACE TO WS-CSV-NOME
+                   UNSTRING LINHA-ROSTER DELIMITED BY ","
+                       INTO WS-CSV-NUMBER WS-CSV-NOME
+                   END-UNSTRING
+                   IF WS-CSV-NUMBER = NOTAS-NUMBER
+                       MOVE 'S' TO WS-ACHOU
+                       MOVE 'S' TO WS-FIM-ROSTER
+                   END-IF
+           END-READ
+           END-PERFORM
+           CLOSE ROSTER-FILE
+           .
