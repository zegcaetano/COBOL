@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Record layout for TURMA-FILE
+      ******************************************************************
+       FD  TURMA-FILE.
+       01  REG-TURMA.
+           05  CODTURMA                PIC 9(3).
+           05  NOMETURMA               PIC A(20).
+           05  PROFESSOR               PIC A(20).
