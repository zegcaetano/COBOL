@@ -6,8 +6,16 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLACAR-FILE ASSIGN TO "placar.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PLACAR-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PLACAR-FILE.
+       01  LINHA-PLACAR                PIC X(40).
        WORKING-STORAGE SECTION.
        01 TABULEIRO.
            03 LINHA-1                OCCURS 3 TIMES.
@@ -15,10 +23,26 @@
        77 POSICAO              PIC 9V99.
        77 JOGADOR              PIC X                VALUE "X".
        77 CONTADOR             PIC 9                VALUE 0.
+       77 WS-MODO-JOGO         PIC 9                VALUE 1.
+       77 WS-JOGO-TERMINOU     PIC X                VALUE "N".
+       77 WS-POSICAO-CPU       PIC 9V99             VALUE ZERO.
+       77 WS-JOGOU-CPU         PIC X                VALUE "N".
+       77 WS-CEL-A             PIC X.
+       77 WS-CEL-B             PIC X.
+       77 WS-CEL-C             PIC X.
+       77 WS-POS-A             PIC 9V99.
+       77 WS-POS-B             PIC 9V99.
+       77 WS-POS-C             PIC 9V99.
+       77 WS-PLACAR-STATUS     PIC XX.
+       77 WS-DATA-PLACAR       PIC 9(6).
+       77 WS-RESULTADO         PIC X(6).
+       77 WS-JOGAR-DE-NOVO     PIC X.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            DISPLAY "INSIRA UMA OPCAO ENTRE 1.1 E 3.3"
+           DISPLAY "MODO DE JOGO: 1-DOIS JOGADORES  2-CONTRA O PC"
+           ACCEPT WS-MODO-JOGO
            DISPLAY " "
            DISPLAY LINHA-2(1,1) "|" LINHA-2(1,2) "|" LINHA-2(1,3)
            DISPLAY LINHA-2(2,1) "|" LINHA-2(2,2) "|" LINHA-2(2,3)
@@ -27,9 +51,13 @@
            SEQUENCIA.
            PERFORM JOGADA.
            PERFORM CHECK.
-           PERFORM EXIBIRTABULEIRO.
-           PERFORM ALTERNAR.
-           PERFORM NOVAJOGADA.
+           IF WS-JOGO-TERMINOU = "S"
+               PERFORM WIN
+           ELSE
+               PERFORM EXIBIRTABULEIRO
+               PERFORM ALTERNAR
+               PERFORM NOVAJOGADA
+           END-IF.
 
 
            EXIBIRTABULEIRO.
@@ -39,8 +67,14 @@
              DISPLAY LINHA-2(3,1) "|" LINHA-2(3,2) "|" LINHA-2(3,3).
 
            JOGADA.
-               DISPLAY "JOGADOR " JOGADOR ", ESCOLHA UMA POSICAO"
-               ACCEPT POSICAO
+               IF JOGADOR = "O" AND WS-MODO-JOGO = 2
+                   PERFORM ESCOLHER-JOGADA-CPU
+                   MOVE WS-POSICAO-CPU TO POSICAO
+                   DISPLAY "JOGADOR O (PC) JOGA NA POSICAO " POSICAO
+               ELSE
+                   DISPLAY "JOGADOR " JOGADOR ", ESCOLHA UMA POSICAO"
+                   ACCEPT POSICAO
+               END-IF
                    EVALUATE POSICAO
                        WHEN 1.1
                           IF LINHA-2(1,1) = "_"
@@ -101,6 +135,139 @@
                           PERFORM JOGADA
                    END-EVALUATE.
 
+      ******************************************************************
+      * Logica do PC (jogador O): bloqueia vitoria iminente de X,
+      * senao ocupa o centro, senao um canto, senao a posicao livre
+      * que restar.
+      ******************************************************************
+           ESCOLHER-JOGADA-CPU.
+               MOVE ZERO TO WS-POSICAO-CPU
+               MOVE "N" TO WS-JOGOU-CPU
+
+               MOVE LINHA-2(1,1) TO WS-CEL-A
+               MOVE LINHA-2(1,2) TO WS-CEL-B
+               MOVE LINHA-2(1,3) TO WS-CEL-C
+               MOVE 1.1 TO WS-POS-A
+               MOVE 1.2 TO WS-POS-B
+               MOVE 1.3 TO WS-POS-C
+               PERFORM AVALIAR-LINHA-CPU
+
+               MOVE LINHA-2(2,1) TO WS-CEL-A
+               MOVE LINHA-2(2,2) TO WS-CEL-B
+               MOVE LINHA-2(2,3) TO WS-CEL-C
+               MOVE 2.1 TO WS-POS-A
+               MOVE 2.2 TO WS-POS-B
+               MOVE 2.3 TO WS-POS-C
+               PERFORM AVALIAR-LINHA-CPU
+
+               MOVE LINHA-2(3,1) TO WS-CEL-A
+               MOVE LINHA-2(3,2) TO WS-CEL-B
+               MOVE LINHA-2(3,3) TO WS-CEL-C
+               MOVE 3.1 TO WS-POS-A
+               MOVE 3.2 TO WS-POS-B
+               MOVE 3.3 TO WS-POS-C
+               PERFORM AVALIAR-LINHA-CPU
+
+               MOVE LINHA-2(1,1) TO WS-CEL-A
+               MOVE LINHA-2(2,1) TO WS-CEL-B
+               MOVE LINHA-2(3,1) TO WS-CEL-C
+               MOVE 1.1 TO WS-POS-A
+               MOVE 2.1 TO WS-POS-B
+               MOVE 3.1 TO WS-POS-C
+               PERFORM AVALIAR-LINHA-CPU
+
+               MOVE LINHA-2(1,2) TO WS-CEL-A
+               MOVE LINHA-2(2,2) TO WS-CEL-B
+               MOVE LINHA-2(3,2) TO WS-CEL-C
+               MOVE 1.2 TO WS-POS-A
+               MOVE 2.2 TO WS-POS-B
+               MOVE 3.2 TO WS-POS-C
+               PERFORM AVALIAR-LINHA-CPU
+
+               MOVE LINHA-2(1,3) TO WS-CEL-A
+               MOVE LINHA-2(2,3) TO WS-CEL-B
+               MOVE LINHA-2(3,3) TO WS-CEL-C
+               MOVE 1.3 TO WS-POS-A
+               MOVE 2.3 TO WS-POS-B
+               MOVE 3.3 TO WS-POS-C
+               PERFORM AVALIAR-LINHA-CPU
+
+               MOVE LINHA-2(1,1) TO WS-CEL-A
+               MOVE LINHA-2(2,2) TO WS-CEL-B
+               MOVE LINHA-2(3,3) TO WS-CEL-C
+               MOVE 1.1 TO WS-POS-A
+               MOVE 2.2 TO WS-POS-B
+               MOVE 3.3 TO WS-POS-C
+               PERFORM AVALIAR-LINHA-CPU
+
+               MOVE LINHA-2(1,3) TO WS-CEL-A
+               MOVE LINHA-2(2,2) TO WS-CEL-B
+               MOVE LINHA-2(3,1) TO WS-CEL-C
+               MOVE 1.3 TO WS-POS-A
+               MOVE 2.2 TO WS-POS-B
+               MOVE 3.1 TO WS-POS-C
+               PERFORM AVALIAR-LINHA-CPU
+
+               IF WS-JOGOU-CPU = "N" AND LINHA-2(2,2) = "_"
+                   MOVE 2.2 TO WS-POSICAO-CPU
+                   MOVE "S" TO WS-JOGOU-CPU
+               END-IF
+
+               IF WS-JOGOU-CPU = "N" AND LINHA-2(1,1) = "_"
+                   MOVE 1.1 TO WS-POSICAO-CPU
+                   MOVE "S" TO WS-JOGOU-CPU
+               END-IF
+               IF WS-JOGOU-CPU = "N" AND LINHA-2(1,3) = "_"
+                   MOVE 1.3 TO WS-POSICAO-CPU
+                   MOVE "S" TO WS-JOGOU-CPU
+               END-IF
+               IF WS-JOGOU-CPU = "N" AND LINHA-2(3,1) = "_"
+                   MOVE 3.1 TO WS-POSICAO-CPU
+                   MOVE "S" TO WS-JOGOU-CPU
+               END-IF
+               IF WS-JOGOU-CPU = "N" AND LINHA-2(3,3) = "_"
+                   MOVE 3.3 TO WS-POSICAO-CPU
+                   MOVE "S" TO WS-JOGOU-CPU
+               END-IF
+
+               IF WS-JOGOU-CPU = "N" AND LINHA-2(1,2) = "_"
+                   MOVE 1.2 TO WS-POSICAO-CPU
+                   MOVE "S" TO WS-JOGOU-CPU
+               END-IF
+               IF WS-JOGOU-CPU = "N" AND LINHA-2(2,1) = "_"
+                   MOVE 2.1 TO WS-POSICAO-CPU
+                   MOVE "S" TO WS-JOGOU-CPU
+               END-IF
+               IF WS-JOGOU-CPU = "N" AND LINHA-2(2,3) = "_"
+                   MOVE 2.3 TO WS-POSICAO-CPU
+                   MOVE "S" TO WS-JOGOU-CPU
+               END-IF
+               IF WS-JOGOU-CPU = "N" AND LINHA-2(3,2) = "_"
+                   MOVE 3.2 TO WS-POSICAO-CPU
+                   MOVE "S" TO WS-JOGOU-CPU
+               END-IF.
+
+           AVALIAR-LINHA-CPU.
+               IF WS-JOGOU-CPU = "N"
+                   IF WS-CEL-A = "X" AND WS-CEL-B = "X"
+                           AND WS-CEL-C = "_"
+                       MOVE WS-POS-C TO WS-POSICAO-CPU
+                       MOVE "S" TO WS-JOGOU-CPU
+                   ELSE
+                       IF WS-CEL-A = "X" AND WS-CEL-C = "X"
+                               AND WS-CEL-B = "_"
+                           MOVE WS-POS-B TO WS-POSICAO-CPU
+                           MOVE "S" TO WS-JOGOU-CPU
+                       ELSE
+                           IF WS-CEL-B = "X" AND WS-CEL-C = "X"
+                                   AND WS-CEL-A = "_"
+                               MOVE WS-POS-A TO WS-POSICAO-CPU
+                               MOVE "S" TO WS-JOGOU-CPU
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
            ALTERNAR.
                IF JOGADOR = "X"
                    MOVE "O" TO JOGADOR
@@ -113,82 +280,82 @@
            CHECK.
                IF LINHA-2(1,1) = "X" AND LINHA-2(1,2) = "X" AND
                   LINHA-2(1,3) = "X"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(2,1) = "X" AND LINHA-2(2,2) = "X" AND
                   LINHA-2(2,3) = "X"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(3,1) = "X" AND LINHA-2(3,2) = "X" AND
                   LINHA-2(3,3) = "X"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,1) = "X" AND LINHA-2(2,1) = "X" AND
                   LINHA-2(3,1) = "X"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,2) = "X" AND LINHA-2(2,2) = "X" AND
                   LINHA-2(3,2) = "X"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,3) = "X" AND LINHA-2(2,3) = "X" AND
                   LINHA-2(3,3) = "X"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,3) = "X" AND LINHA-2(2,2) = "X" AND
                   LINHA-2(3,1) = "X"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,1) = "X" AND LINHA-2(2,2) = "X" AND
                   LINHA-2(3,3) = "X"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,1) = "O" AND LINHA-2(1,2) = "O" AND
                   LINHA-2(1,3) = "O"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(2,1) = "O" AND LINHA-2(2,2) = "O" AND
                   LINHA-2(2,3) = "O"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(3,1) = "O" AND LINHA-2(3,2) = "O" AND
                   LINHA-2(3,3) = "O"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,1) = "O" AND LINHA-2(2,1) = "O" AND
                   LINHA-2(3,1) = "O"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,2) = "O" AND LINHA-2(2,2) = "O" AND
                   LINHA-2(3,2) = "O"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,3) = "O" AND LINHA-2(2,3) = "O" AND
                   LINHA-2(3,3) = "O"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,3) = "O" AND LINHA-2(2,2) = "O" AND
                   LINHA-2(3,1) = "O"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
                IF LINHA-2(1,1) = "O" AND LINHA-2(2,2) = "O" AND
                   LINHA-2(3,3) = "O"
-                       PERFORM WIN
+                       MOVE "S" TO WS-JOGO-TERMINOU
                END-IF.
 
 
@@ -196,7 +363,9 @@
 
                PERFORM EXIBIRTABULEIRO.
                DISPLAY "O JOGADOR " JOGADOR " VENCEU O JOGO! PARABENS!".
-               STOP RUN.
+               MOVE JOGADOR TO WS-RESULTADO
+               PERFORM REGISTAR-PLACAR.
+               PERFORM PERGUNTAR-NOVO-JOGO.
 
 
            NOVAJOGADA.
@@ -204,7 +373,49 @@
                    PERFORM SEQUENCIA
                ELSE
                    DISPLAY "O JOGO FICOU EMPATADO...BORING..."
+                   MOVE "EMPATE" TO WS-RESULTADO
+                   PERFORM REGISTAR-PLACAR
+                   PERFORM PERGUNTAR-NOVO-JOGO
+               END-IF.
+
+      ******************************************************************
+      * Regista o resultado de cada jogo (vencedor ou empate mais a
+      * data) no placar, para se poder acompanhar quem ganha ao longo
+      * do tempo.
+      ******************************************************************
+           REGISTAR-PLACAR.
+               ACCEPT WS-DATA-PLACAR FROM DATE
+               OPEN EXTEND PLACAR-FILE
+               IF WS-PLACAR-STATUS NOT = "00"
+                   OPEN OUTPUT PLACAR-FILE
+               END-IF
+               MOVE SPACE TO LINHA-PLACAR
+               STRING WS-DATA-PLACAR  DELIMITED BY SIZE
+                      " RESULTADO="   DELIMITED BY SIZE
+                      WS-RESULTADO    DELIMITED BY SIZE
+                      INTO LINHA-PLACAR
+               WRITE LINHA-PLACAR
+               CLOSE PLACAR-FILE.
+
+           PERGUNTAR-NOVO-JOGO.
+               DISPLAY "JOGAR OUTRA VEZ? (S/N): "
+               ACCEPT WS-JOGAR-DE-NOVO
+               IF WS-JOGAR-DE-NOVO = "S"
+                   MOVE "_" TO LINHA-2(1,1)
+                   MOVE "_" TO LINHA-2(1,2)
+                   MOVE "_" TO LINHA-2(1,3)
+                   MOVE "_" TO LINHA-2(2,1)
+                   MOVE "_" TO LINHA-2(2,2)
+                   MOVE "_" TO LINHA-2(2,3)
+                   MOVE "_" TO LINHA-2(3,1)
+                   MOVE "_" TO LINHA-2(3,2)
+                   MOVE "_" TO LINHA-2(3,3)
+                   MOVE "X" TO JOGADOR
+                   MOVE "N" TO WS-JOGO-TERMINOU
+                   MOVE ZERO TO CONTADOR
+                   PERFORM SEQUENCIA
+               ELSE
+                   STOP RUN
                END-IF.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
