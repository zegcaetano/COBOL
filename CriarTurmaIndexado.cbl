@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CriarTurmaIndexado.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "slturma.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdturma.cbl".
+       WORKING-STORAGE SECTION.
+       77 WS-TURMA-STATUS       PIC XX.
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+       OPEN OUTPUT TURMA-FILE.
+       DISPLAY "O ficheiro 'turmas.dat' foi criado"
+       CLOSE TURMA-FILE.
+       PROGRAM-DONE.
+       STOP RUN.
