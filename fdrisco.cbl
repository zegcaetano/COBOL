@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Record layout for RISCO-FILE
+      ******************************************************************
+       FD  RISCO-FILE.
+       01  LINHA-RISCO               PIC X(80).
