@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Select clause for OPERADOR-FILE (operator sign-on credentials)
+      ******************************************************************
+       SELECT OPERADOR-FILE ASSIGN TO "operadores.cfg"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OPERADOR-STATUS.
