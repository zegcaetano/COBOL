@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: dump NOTAS-FILE out to a CSV roster for the registrar
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportarNotasCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "slnotas.cbl".
+           SELECT CSV-OUT-FILE ASSIGN TO "roster_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fdnotas.cbl".
+       FD  CSV-OUT-FILE.
+       01  LINHA-CSV                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-NOTAS-STATUS           PIC XX.
+       77 WS-CSV-STATUS             PIC XX.
+       77 WS-FIM-EXPORT             PIC X VALUE 'N'.
+       77 WS-EXPORTADOS             PIC 9(5) VALUE ZERO.
+       77 WS-NOTA1-EDIT             PIC 99.99.
+       77 WS-NOTA2-EDIT             PIC 99.99.
+       77 WS-NOTA3-EDIT             PIC 99.99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT NOTAS-FILE
+           IF WS-NOTAS-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL ABRIR notas.dat"
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CSV-OUT-FILE
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "ERRO! NAO FOI POSSIVEL CRIAR roster_export.csv"
+               CLOSE NOTAS-FILE
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-FIM-EXPORT
+           PERFORM UNTIL WS-FIM-EXPORT = 'S'
+           READ NOTAS-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-EXPORT
+               NOT AT END
+                   MOVE NOTA1 TO WS-NOTA1-EDIT
+                   MOVE NOTA2 TO WS-NOTA2-EDIT
+                   MOVE NOTA3 TO WS-NOTA3-EDIT
+                   MOVE SPACE TO LINHA-CSV
+                   STRING NOTAS-NUMBER     DELIMITED BY SIZE
+                          ","              DELIMITED BY SIZE
+                          NOMEALUNO        DELIMITED BY SIZE
+                          ","              DELIMITED BY SIZE
+                          WS-NOTA1-EDIT    DELIMITED BY SIZE
+                          ","              DELIMITED BY SIZE
+                          WS-NOTA2-EDIT    DELIMITED BY SIZE
+                          ","              DELIMITED BY SIZE
+                          WS-NOTA3-EDIT    DELIMITED BY SIZE
+                          ","              DELIMITED BY SIZE
+                          CODTURMA-ALUNO   DELIMITED BY SIZE
+                          INTO LINHA-CSV
+                   WRITE LINHA-CSV
+                   ADD 1 TO WS-EXPORTADOS
+           END-READ
+           END-PERFORM
+
+           CLOSE NOTAS-FILE
+           CLOSE CSV-OUT-FILE
+           DISPLAY "ALUNOS EXPORTADOS: " WS-EXPORTADOS
+           DISPLAY "FICHEIRO GRAVADO EM roster_export.csv"
+           .
+
+           PROGRAM-DONE.
+           STOP RUN.
