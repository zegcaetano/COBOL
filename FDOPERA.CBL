@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Record layout for OPERADOR-FILE
+      ******************************************************************
+       FD  OPERADOR-FILE.
+       01  REG-OPERADOR.
+           05  OPERADOR-ID             PIC X(10).
+           05  OPERADOR-SENHA          PIC X(10).
