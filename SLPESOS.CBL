@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Select clause for PESOS-FILE (grade-weighting configuration)
+      ******************************************************************
+       SELECT PESOS-FILE ASSIGN TO "pesos.cfg"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PESOS-STATUS.
