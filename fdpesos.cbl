@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Record layout for PESOS-FILE - one line, weights as percentages
+      * of NOTA1/NOTA2/NOTA3 that together add up to 100
+      ******************************************************************
+       FD  PESOS-FILE.
+       01  REG-PESOS.
+           05  CFG-PESO1               PIC 9(3).
+           05  CFG-PESO2               PIC 9(3).
+           05  CFG-PESO3               PIC 9(3).
