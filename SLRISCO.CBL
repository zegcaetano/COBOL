@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Select clause for RISCO-FILE (failing-students report)
+      ******************************************************************
+       SELECT RISCO-FILE ASSIGN TO "alunosrisco.lst"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RISCO-STATUS.
