@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Select clause for REPORT-FILE (class ranking print report)
+      ******************************************************************
+       SELECT REPORT-FILE ASSIGN TO "classificacao.lst"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CLASS-STATUS.
